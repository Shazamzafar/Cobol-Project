@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASEBALL-5.
+      * Shazam Zafar
+      ******************************************************************
+      *
+      *    The program reads this season's player file plus an
+      *    archived prior-season file keyed by name and team, and
+      *    prints a side-by-side average/at-bats comparison with a
+      *    rising/falling trend indicator for each player.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BASEBALL-5-CURRENT-FILE
+               ASSIGN TO 'BASEBALL-4.SEQ'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BASEBALL-5-PRIOR-FILE
+               ASSIGN TO 'BASEBALL-4.PRI'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BASEBALL-5-FILE-OUT
+               ASSIGN TO 'BASEBALL-5.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BASEBALL-5-CURRENT-FILE.
+       01  CURRENT-RECORD-IN.
+           05  NAME-IN                 PIC X(18).
+           05                          PIC X(2).
+           05  LEAGUE-IN               PIC X(2).
+           05                          PIC X(1).
+           05  TEAM-IN                 PIC X(3).
+           05                          PIC X(3).
+           05  AT-BATS-IN              PIC 9(3).
+           05                          PIC X(1).
+           05  HITS-IN                 PIC 9(3).
+           05                          PIC X(1).
+           05  DOUBLES-IN              PIC 9(2).
+           05                          PIC X(1).
+           05  TRIPLES-IN              PIC 9(2).
+           05                          PIC X(1).
+           05  HOME-RUNS-IN            PIC 9(2).
+           05                          PIC X(1).
+           05  WALKS-IN                PIC 9(3).
+           05                          PIC X(1).
+           05  SEASON-IN                PIC 9(4).
+
+       FD  BASEBALL-5-PRIOR-FILE.
+       01  PRIOR-RECORD-IN.
+           05  PRIOR-NAME-IN            PIC X(18).
+           05                          PIC X(2).
+           05  PRIOR-LEAGUE-IN          PIC X(2).
+           05                          PIC X(1).
+           05  PRIOR-TEAM-IN            PIC X(3).
+           05                          PIC X(3).
+           05  PRIOR-AT-BATS-IN         PIC 9(3).
+           05                          PIC X(1).
+           05  PRIOR-HITS-IN            PIC 9(3).
+           05                          PIC X(1).
+           05  PRIOR-DOUBLES-IN         PIC 9(2).
+           05                          PIC X(1).
+           05  PRIOR-TRIPLES-IN         PIC 9(2).
+           05                          PIC X(1).
+           05  PRIOR-HOME-RUNS-IN       PIC 9(2).
+           05                          PIC X(1).
+           05  PRIOR-WALKS-IN           PIC 9(3).
+           05                          PIC X(1).
+           05  PRIOR-SEASON-IN          PIC 9(4).
+
+       FD  BASEBALL-5-FILE-OUT.
+       01  BASEBALL-5-RECORD-OUT       PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+       01  ARE-THERE-MORE-CURR-RECS    PIC X(3)  VALUE 'YES'.
+       01  ARE-THERE-MORE-PRIOR-RECS   PIC X(3)  VALUE 'YES'.
+       01  WS-MATCH-FOUND-SW           PIC X(3)  VALUE 'NO '.
+       01  LINES-PRINTED               PIC 99    VALUE ZERO.
+       01  PAGE-NUMBER                 PIC 99    VALUE ZERO.
+       01  CURRENT-DATE.
+           05  YEAR-X                  PIC XX.
+           05  MONTH-X                 PIC XX.
+           05  DAY-X                   PIC XX.
+       01  WS-CURR-AVERAGE             PIC 9V9(3).
+       01  WS-PRIOR-COUNT              PIC 9(4)  VALUE ZERO.
+       01  PT-IDX                      PIC 9(4).
+       01  WS-FOUND-IDX                PIC 9(4)  VALUE ZERO.
+
+       01  PRIOR-SEASON-TABLE.
+           05  PRIOR-SEASON-ENTRY OCCURS 500 TIMES
+                                   INDEXED BY PT-TBL-IDX.
+               10  PT-NAME             PIC X(18).
+               10  PT-TEAM             PIC X(3).
+               10  PT-AVERAGE          PIC 9V9(3).
+               10  PT-AT-BATS          PIC 9(3).
+
+       01  HEADING-LINE-1.
+           05                          PIC X(19) VALUE SPACES.
+           05                          PIC X(30)
+               VALUE 'PLAYER SEASON TREND COMPARISON'.
+           05                          PIC X(5)  VALUE SPACES.
+           05  HL-1-DATE.
+               10  HL-1-MONTH          PIC XX.
+               10                      PIC X     VALUE '/'.
+               10  HL-1-DAY            PIC XX.
+               10                      PIC X     VALUE '/'.
+               10  HL-1-YEAR           PIC XX.
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(5)  VALUE 'PAGE'.
+           05  HL-1-PAGE-NUMBER        PIC Z9.
+
+       01  HEADING-LINE-2.
+           05                          PIC X(4)  VALUE 'TEAM'.
+           05                          PIC X(3)  VALUE SPACES.
+           05                          PIC X(4)  VALUE 'NAME'.
+           05                          PIC X(18) VALUE SPACES.
+           05                          PIC X(7)  VALUE 'CUR-AVG'.
+           05                          PIC X(2)  VALUE SPACES.
+           05                          PIC X(6)  VALUE 'CUR-AB'.
+           05                          PIC X(2)  VALUE SPACES.
+           05                          PIC X(7)  VALUE 'PRI-AVG'.
+           05                          PIC X(2)  VALUE SPACES.
+           05                          PIC X(6)  VALUE 'PRI-AB'.
+           05                          PIC X(2)  VALUE SPACES.
+           05                          PIC X(5)  VALUE 'TREND'.
+
+       01  DETAIL-LINE.
+           05  DL-TEAM                 PIC X(3).
+           05                          PIC X(3)  VALUE SPACES.
+           05  DL-NAME                 PIC X(18).
+           05                          PIC X(3)  VALUE SPACES.
+           05  DL-CUR-AVERAGE          PIC 9.999.
+           05                          PIC X(3)  VALUE SPACES.
+           05  DL-CUR-AT-BATS          PIC ZZ9.
+           05                          PIC X(3)  VALUE SPACES.
+           05  DL-PRIOR-AVERAGE        PIC 9.999.
+           05                          PIC X(3)  VALUE SPACES.
+           05  DL-PRIOR-AT-BATS        PIC ZZ9.
+           05                          PIC X(3)  VALUE SPACES.
+           05  DL-TREND                PIC X(8).
+
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 150-LOAD-PRIOR-SEASON
+           OPEN INPUT BASEBALL-5-CURRENT-FILE
+           OPEN OUTPUT BASEBALL-5-FILE-OUT
+
+           ACCEPT CURRENT-DATE FROM DATE
+           MOVE MONTH-X TO HL-1-MONTH
+           MOVE DAY-X TO HL-1-DAY
+           MOVE YEAR-X TO HL-1-YEAR
+           PERFORM 300-WRITE-HEADINGS
+
+           PERFORM UNTIL ARE-THERE-MORE-CURR-RECS = 'NO '
+               READ BASEBALL-5-CURRENT-FILE
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-CURR-RECS
+                   NOT AT END
+                       PERFORM 200-PROCESS-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE BASEBALL-5-CURRENT-FILE
+           CLOSE BASEBALL-5-FILE-OUT
+           STOP RUN.
+
+       150-LOAD-PRIOR-SEASON.
+           OPEN INPUT BASEBALL-5-PRIOR-FILE
+           PERFORM UNTIL ARE-THERE-MORE-PRIOR-RECS = 'NO '
+               READ BASEBALL-5-PRIOR-FILE
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-PRIOR-RECS
+                   NOT AT END
+                       PERFORM 160-LOAD-ONE-PRIOR-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE BASEBALL-5-PRIOR-FILE.
+
+       160-LOAD-ONE-PRIOR-RECORD.
+           IF PRIOR-AT-BATS-IN > ZERO
+              AND PRIOR-HITS-IN NOT > PRIOR-AT-BATS-IN
+              AND WS-PRIOR-COUNT < 500
+               ADD 1 TO WS-PRIOR-COUNT
+               MOVE PRIOR-NAME-IN TO PT-NAME(WS-PRIOR-COUNT)
+               MOVE PRIOR-TEAM-IN TO PT-TEAM(WS-PRIOR-COUNT)
+               MOVE PRIOR-AT-BATS-IN TO PT-AT-BATS(WS-PRIOR-COUNT)
+               COMPUTE PT-AVERAGE(WS-PRIOR-COUNT) ROUNDED =
+                   PRIOR-HITS-IN / PRIOR-AT-BATS-IN
+           END-IF.
+
+       200-PROCESS-ONE-RECORD.
+           IF LINES-PRINTED >= 57
+               PERFORM 300-WRITE-HEADINGS
+           END-IF
+
+           IF AT-BATS-IN = ZERO OR HITS-IN > AT-BATS-IN
+               CONTINUE
+           ELSE
+               COMPUTE WS-CURR-AVERAGE ROUNDED = HITS-IN / AT-BATS-IN
+               PERFORM 250-FIND-PRIOR-MATCH
+               MOVE TEAM-IN TO DL-TEAM
+               MOVE NAME-IN TO DL-NAME
+               MOVE WS-CURR-AVERAGE TO DL-CUR-AVERAGE
+               MOVE AT-BATS-IN TO DL-CUR-AT-BATS
+               IF WS-MATCH-FOUND-SW = 'YES'
+                   MOVE PT-AVERAGE(WS-FOUND-IDX) TO DL-PRIOR-AVERAGE
+                   MOVE PT-AT-BATS(WS-FOUND-IDX) TO DL-PRIOR-AT-BATS
+                   EVALUATE TRUE
+                       WHEN WS-CURR-AVERAGE > PT-AVERAGE(WS-FOUND-IDX)
+                           MOVE 'RISING' TO DL-TREND
+                       WHEN WS-CURR-AVERAGE < PT-AVERAGE(WS-FOUND-IDX)
+                           MOVE 'FALLING' TO DL-TREND
+                       WHEN OTHER
+                           MOVE 'STEADY' TO DL-TREND
+                   END-EVALUATE
+               ELSE
+                   MOVE ZERO TO DL-PRIOR-AVERAGE
+                   MOVE ZERO TO DL-PRIOR-AT-BATS
+                   MOVE 'NEW' TO DL-TREND
+               END-IF
+
+               MOVE DETAIL-LINE TO BASEBALL-5-RECORD-OUT
+               WRITE BASEBALL-5-RECORD-OUT
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO LINES-PRINTED
+           END-IF.
+
+       250-FIND-PRIOR-MATCH.
+           MOVE 'NO ' TO WS-MATCH-FOUND-SW
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM VARYING PT-IDX FROM 1 BY 1
+               UNTIL PT-IDX > WS-PRIOR-COUNT
+                  OR WS-MATCH-FOUND-SW = 'YES'
+               IF PT-NAME(PT-IDX) = NAME-IN
+                  AND PT-TEAM(PT-IDX) = TEAM-IN
+                   MOVE 'YES' TO WS-MATCH-FOUND-SW
+                   MOVE PT-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       300-WRITE-HEADINGS.
+           ADD 1 TO PAGE-NUMBER
+           MOVE PAGE-NUMBER TO HL-1-PAGE-NUMBER
+           MOVE HEADING-LINE-1 TO BASEBALL-5-RECORD-OUT
+           WRITE BASEBALL-5-RECORD-OUT
+               AFTER ADVANCING PAGE
+           MOVE HEADING-LINE-2 TO BASEBALL-5-RECORD-OUT
+           WRITE BASEBALL-5-RECORD-OUT
+               AFTER ADVANCING 2
+           MOVE 3 TO LINES-PRINTED.
