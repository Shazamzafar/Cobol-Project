@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASEBALL-6.
+      * Shazam Zafar
+      ******************************************************************
+      *
+      *    The program reads the qualifying-player extract written by
+      *    BASEBALL-4, sorts it by batting average descending, and
+      *    prints the top ten players league-wide as a leaderboard.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BASEBALL-6-QUAL-FILE
+               ASSIGN TO 'BASEBALL-4.QUAL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'BASEBALL-6.SRW'.
+
+           SELECT BASEBALL-6-FILE-IN
+               ASSIGN TO 'BASEBALL-6.SRT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BASEBALL-6-FILE-OUT
+               ASSIGN TO 'BASEBALL-6.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BASEBALL-6-QUAL-FILE.
+       01  QUAL-RECORD-RAW.
+           05  QUAL-LEAGUE-RAW          PIC X(2).
+           05  QUAL-TEAM-RAW            PIC X(3).
+           05  QUAL-NAME-RAW            PIC X(18).
+           05  QUAL-AVERAGE-RAW         PIC 9V9(3).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SRT-LEAGUE               PIC X(2).
+           05  SRT-TEAM                 PIC X(3).
+           05  SRT-NAME                 PIC X(18).
+           05  SRT-AVERAGE              PIC 9V9(3).
+
+       FD  BASEBALL-6-FILE-IN.
+       01  QUAL-RECORD-IN.
+           05  IN-LEAGUE                PIC X(2).
+           05  IN-TEAM                  PIC X(3).
+           05  IN-NAME                  PIC X(18).
+           05  IN-AVERAGE               PIC 9V9(3).
+
+       FD  BASEBALL-6-FILE-OUT.
+       01  BASEBALL-6-RECORD-OUT        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ARE-THERE-MORE-RECORDS       PIC X(3)  VALUE 'YES'.
+       01  WS-RANK                      PIC 99    VALUE ZERO.
+       01  LINES-PRINTED                PIC 99    VALUE ZERO.
+       01  PAGE-NUMBER                  PIC 99    VALUE ZERO.
+       01  CURRENT-DATE.
+           05  YEAR-X                   PIC XX.
+           05  MONTH-X                  PIC XX.
+           05  DAY-X                    PIC XX.
+
+       01  HEADING-LINE-1.
+           05                           PIC X(22) VALUE SPACES.
+           05                           PIC X(24)
+               VALUE 'TOP TEN BATTING AVERAGE'.
+           05                           PIC X(5)  VALUE SPACES.
+           05  HL-1-DATE.
+               10  HL-1-MONTH           PIC XX.
+               10                       PIC X     VALUE '/'.
+               10  HL-1-DAY             PIC XX.
+               10                       PIC X     VALUE '/'.
+               10  HL-1-YEAR            PIC XX.
+           05                           PIC X(4)  VALUE SPACES.
+           05                           PIC X(5)  VALUE 'PAGE'.
+           05  HL-1-PAGE-NUMBER         PIC Z9.
+
+       01  HEADING-LINE-2.
+           05                           PIC X(4)  VALUE 'RANK'.
+           05                           PIC X(3)  VALUE SPACES.
+           05                           PIC X(6)  VALUE 'LEAGUE'.
+           05                           PIC X(2)  VALUE SPACES.
+           05                           PIC X(4)  VALUE 'TEAM'.
+           05                           PIC X(3)  VALUE SPACES.
+           05                           PIC X(4)  VALUE 'NAME'.
+           05                           PIC X(18) VALUE SPACES.
+           05                           PIC X(3)  VALUE 'AVG'.
+
+       01  DETAIL-LINE.
+           05  DL-RANK                  PIC Z9.
+           05                           PIC X(5)  VALUE SPACES.
+           05  DL-LEAGUE                PIC X(2).
+           05                           PIC X(6)  VALUE SPACES.
+           05  DL-TEAM                  PIC X(3).
+           05                           PIC X(4)  VALUE SPACES.
+           05  DL-NAME                  PIC X(18).
+           05                           PIC X(3)  VALUE SPACES.
+           05  DL-AVERAGE               PIC 9.999.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SRT-AVERAGE
+               USING BASEBALL-6-QUAL-FILE
+               GIVING BASEBALL-6-FILE-IN
+
+           OPEN INPUT BASEBALL-6-FILE-IN
+           OPEN OUTPUT BASEBALL-6-FILE-OUT
+
+           ACCEPT CURRENT-DATE FROM DATE
+           MOVE MONTH-X TO HL-1-MONTH
+           MOVE DAY-X TO HL-1-DAY
+           MOVE YEAR-X TO HL-1-YEAR
+           PERFORM 300-WRITE-HEADINGS
+
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+                  OR WS-RANK = 10
+               READ BASEBALL-6-FILE-IN
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 200-PROCESS-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE BASEBALL-6-FILE-IN
+           CLOSE BASEBALL-6-FILE-OUT
+           STOP RUN.
+
+       200-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-RANK
+           MOVE WS-RANK TO DL-RANK
+           MOVE IN-LEAGUE TO DL-LEAGUE
+           MOVE IN-TEAM TO DL-TEAM
+           MOVE IN-NAME TO DL-NAME
+           MOVE IN-AVERAGE TO DL-AVERAGE
+
+           MOVE DETAIL-LINE TO BASEBALL-6-RECORD-OUT
+           WRITE BASEBALL-6-RECORD-OUT
+               AFTER ADVANCING 1 LINES
+           ADD 1 TO LINES-PRINTED.
+
+       300-WRITE-HEADINGS.
+           ADD 1 TO PAGE-NUMBER
+           MOVE PAGE-NUMBER TO HL-1-PAGE-NUMBER
+           MOVE HEADING-LINE-1 TO BASEBALL-6-RECORD-OUT
+           WRITE BASEBALL-6-RECORD-OUT
+               AFTER ADVANCING PAGE
+           MOVE HEADING-LINE-2 TO BASEBALL-6-RECORD-OUT
+           WRITE BASEBALL-6-RECORD-OUT
+               AFTER ADVANCING 2
+           MOVE 3 TO LINES-PRINTED.
