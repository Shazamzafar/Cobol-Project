@@ -11,17 +11,100 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
      
-           SELECT BASEBALL-4-FILE-IN
+           SELECT BASEBALL-4-FILE-RAW
                ASSIGN TO 'BASEBALL-4.SEQ'
                ORGANIZATION IS LINE SEQUENTIAL.
-     
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'BASEBALL-4.SRW'.
+
+           SELECT BASEBALL-4-FILE-IN
+               ASSIGN TO 'BASEBALL-4.SRT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT BASEBALL-4-FILE-OUT
                ASSIGN TO 'BASEBALL-4.RPT'
                ORGANIZATION IS LINE SEQUENTIAL.
-     
+
+           SELECT BASEBALL-4-EXCP-FILE
+               ASSIGN TO 'BASEBALL-4.EXCP'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BASEBALL-4-PARM-FILE
+               ASSIGN TO 'BASEBALL-4.PARM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT BASEBALL-4-CSV-FILE
+               ASSIGN TO 'BASEBALL-4.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BASEBALL-4-QUAL-FILE
+               ASSIGN TO 'BASEBALL-4.QUAL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BASEBALL-4-CKPT-FILE
+               ASSIGN TO 'BASEBALL-4.CKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT BASEBALL-4-CTL-FILE
+               ASSIGN TO 'BASEBALL-4.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT BASEBALL-4-STANDINGS-FILE
+               ASSIGN TO 'BASEBALL-4.WLR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAND-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
      
+       FD  BASEBALL-4-FILE-RAW.
+       01  BASEBALL-RECORD-RAW.
+           05  NAME-RAW                PIC X(18).
+           05                          PIC X(2).
+           05  LEAGUE-RAW               PIC X(2).
+           05                          PIC X(1).
+           05  TEAM-RAW                 PIC X(3).
+           05                          PIC X(3).
+           05  AT-BATS-RAW              PIC 9(3).
+           05                          PIC X(1).
+           05  HITS-RAW                 PIC 9(3).
+           05                          PIC X(1).
+           05  DOUBLES-RAW              PIC 9(2).
+           05                          PIC X(1).
+           05  TRIPLES-RAW              PIC 9(2).
+           05                          PIC X(1).
+           05  HOME-RUNS-RAW            PIC 9(2).
+           05                          PIC X(1).
+           05  WALKS-RAW                PIC 9(3).
+           05                          PIC X(1).
+           05  SEASON-RAW               PIC 9(4).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SRT-NAME                PIC X(18).
+           05                          PIC X(2).
+           05  SRT-LEAGUE               PIC X(2).
+           05                          PIC X(1).
+           05  SRT-TEAM                 PIC X(3).
+           05                          PIC X(3).
+           05  SRT-AT-BATS              PIC 9(3).
+           05                          PIC X(1).
+           05  SRT-HITS                 PIC 9(3).
+           05                          PIC X(1).
+           05  SRT-DOUBLES              PIC 9(2).
+           05                          PIC X(1).
+           05  SRT-TRIPLES              PIC 9(2).
+           05                          PIC X(1).
+           05  SRT-HOME-RUNS            PIC 9(2).
+           05                          PIC X(1).
+           05  SRT-WALKS                PIC 9(3).
+           05                          PIC X(1).
+           05  SRT-SEASON               PIC 9(4).
+
        FD  BASEBALL-4-FILE-IN.
        01  BASEBALL-RECORD-IN.
            05  NAME-IN                 PIC X(18).
@@ -33,16 +116,94 @@
            05  AT-BATS-IN              PIC 9(3).
            05                          PIC X(1).
            05  HITS-IN                 PIC 9(3).
-  
-           
-     
+           05                          PIC X(1).
+           05  DOUBLES-IN              PIC 9(2).
+           05                          PIC X(1).
+           05  TRIPLES-IN              PIC 9(2).
+           05                          PIC X(1).
+           05  HOME-RUNS-IN            PIC 9(2).
+           05                          PIC X(1).
+           05  WALKS-IN                PIC 9(3).
+           05                          PIC X(1).
+           05  SEASON-IN                PIC 9(4).
+
+
+
        FD  BASEBALL-4-FILE-OUT.
        01  BASEBALL-4-RECORD-OUT       PIC X(80).
- 
-         
+
+       FD  BASEBALL-4-EXCP-FILE.
+       01  BASEBALL-4-EXCP-RECORD      PIC X(80).
+
+       FD  BASEBALL-4-PARM-FILE.
+       01  PARM-RECORD-IN.
+           05  PARM-QUALIFYING-AT-BATS  PIC 9(3).
+           05                          PIC X(77).
+
+       FD  BASEBALL-4-CSV-FILE.
+       01  BASEBALL-4-CSV-RECORD       PIC X(80).
+
+       FD  BASEBALL-4-QUAL-FILE.
+       01  QUAL-RECORD-OUT.
+           05  QUAL-LEAGUE              PIC X(2).
+           05  QUAL-TEAM                PIC X(3).
+           05  QUAL-NAME                PIC X(18).
+           05  QUAL-AVERAGE             PIC 9V9(3).
+
+       FD  BASEBALL-4-CKPT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-RECORDS-PROCESSED   PIC 9(7).
+           05  CKPT-FIRST-TIME          PIC X(3).
+           05  CKPT-HOLD-LEAGUE         PIC X(2).
+           05  CKPT-HOLD-TEAM           PIC X(3).
+           05  CKPT-TEAM-HITS           PIC 9(8)V99.
+           05  CKPT-TEAM-AT-BATS        PIC 9(8)V99.
+           05  CKPT-TEAM-TOTAL-BASES    PIC 9(8)V99.
+           05  CKPT-TEAM-WALKS          PIC 9(8)V99.
+           05  CKPT-LEAGUE-HITS         PIC 9(8)V99.
+           05  CKPT-LEAGUE-AT-BATS      PIC 9(8)V99.
+           05  CKPT-LEAGUE-TOTAL-BASES  PIC 9(8)V99.
+           05  CKPT-LEAGUE-WALKS        PIC 9(8)V99.
+           05  CKPT-TOTAL-HITS          PIC 9(5).
+           05  CKPT-TOTAL-AT-BATS       PIC 9(5).
+           05  CKPT-HIGH-AVERAGE        PIC V9(3).
+           05  CKPT-LOW-AVERAGE         PIC V9(3).
+           05  CKPT-UNQUALIFIED-COUNT   PIC 9(5).
+           05  CKPT-EXCP-COUNT          PIC 9(5).
+           05  CKPT-EXCP-HITS           PIC 9(5).
+           05  CKPT-EXCP-AT-BATS        PIC 9(5).
+           05  CKPT-PAGE-NUMBER         PIC 99.
+           05  CKPT-LINES-PRINTED       PIC 99.
+
+       FD  BASEBALL-4-CTL-FILE.
+       01  CTL-TRAILER-RECORD.
+           05  CTL-RECORD-COUNT         PIC 9(7).
+           05                          PIC X(1).
+           05  CTL-TOTAL-HITS           PIC 9(7).
+           05                          PIC X(1).
+           05  CTL-TOTAL-AT-BATS        PIC 9(7).
+           05                          PIC X(56).
+
+       FD  BASEBALL-4-STANDINGS-FILE.
+       01  STANDINGS-RECORD-IN.
+           05  STAND-LEAGUE-IN          PIC X(2).
+           05                          PIC X(1).
+           05  STAND-TEAM-IN            PIC X(3).
+           05                          PIC X(1).
+           05  STAND-WINS-IN            PIC 9(3).
+           05                          PIC X(1).
+           05  STAND-LOSSES-IN          PIC 9(3).
+           05                          PIC X(1).
+           05  STAND-GAMES-BACK-IN      PIC 9(2)V9.
+
+
        WORKING-STORAGE SECTION.
        01  ARE-THERE-MORE-RECORDS      PIC X(3)  VALUE 'YES'.
        01  FIRST-TIME-THROUGH-FLAG     PIC X(3)  VALUE 'YES'.
+       01  WS-BAD-RECORD-SW            PIC X(3)  VALUE 'NO '.
+       01  WS-PARM-STATUS               PIC XX.
+       01  WS-QUALIFYING-AT-BATS        PIC 9(3)  VALUE 010.
+       01  WS-UNQUALIFIED-COUNT         PIC 9(5)  VALUE ZERO.
        01  LINES-PRINTED               PIC 99    VALUE ZERO.
        01  PAGE-NUMBER                 PIC 99    VALUE ZERO.
        01  CURRENT-DATE.
@@ -50,8 +211,8 @@
            05  MONTH-X                  PIC XX.
            05  DAY-X                    PIC XX.
        01  WS-AVERAGE                   PIC 9(3)V9(3).
-       01  TOTAL-AT-BATS                PIC 9(5).
-       01  TOTAL-HITS                   PIC 9(5).
+       01  TOTAL-AT-BATS                PIC 9(5)  VALUE ZERO.
+       01  TOTAL-HITS                   PIC 9(5)  VALUE ZERO.
        01  TOTAL-AVERAGE                PIC 9(3)V9(3).
        01  WS-TEAM-HITS                 PIC 9(8)V99 VALUE ZERO.
        01  WS-TEAM-AT-BATS              PIC 9(8)V99 VALUE ZERO.
@@ -61,6 +222,42 @@
        01  WS-HOLD-TEAM                 PIC X(3).
        01  WS-HIGH-AVERAGE              PIC V9(3) VALUE ZERO.
        01  WS-LOW-AVERAGE               PIC V9(3) VALUE .999.
+       01  WS-TOTAL-BASES                PIC 9(4).
+       01  WS-SLUGGING                   PIC 9(3)V9(3).
+       01  WS-ON-BASE-PCT                PIC 9(3)V9(3).
+       01  WS-TEAM-TOTAL-BASES           PIC 9(8)V99 VALUE ZERO.
+       01  WS-TEAM-WALKS                 PIC 9(8)V99 VALUE ZERO.
+       01  WS-LEAGUE-TOTAL-BASES         PIC 9(8)V99 VALUE ZERO.
+       01  WS-LEAGUE-WALKS               PIC 9(8)V99 VALUE ZERO.
+       01  WS-CKPT-STATUS                PIC XX.
+       01  WS-RESTART-SW                 PIC X(3)  VALUE 'NO '.
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(5)  VALUE 01000.
+       01  WS-RECORDS-PROCESSED          PIC 9(7)  VALUE ZERO.
+       01  WS-SKIP-COUNT                 PIC 9(7)  VALUE ZERO.
+       01  WS-SKIP-IDX                   PIC 9(7)  VALUE ZERO.
+       01  WS-CKPT-QUOTIENT              PIC 9(7)  VALUE ZERO.
+       01  WS-CKPT-REMAINDER             PIC 9(7)  VALUE ZERO.
+       01  WS-CTL-STATUS                 PIC XX.
+       01  WS-BALANCE-SW                 PIC X(3)  VALUE 'YES'.
+       01  WS-RECONCILED-HITS            PIC 9(7)  VALUE ZERO.
+       01  WS-RECONCILED-AT-BATS         PIC 9(7)  VALUE ZERO.
+       01  WS-STAND-STATUS               PIC XX.
+       01  WS-STAND-EOF                  PIC X(3)  VALUE 'NO '.
+       01  WS-STAND-COUNT                PIC 99    VALUE ZERO.
+       01  WS-STANDINGS-TABLE.
+           05  STANDINGS-ENTRY OCCURS 40 TIMES INDEXED BY STAND-IDX.
+               10  ST-LEAGUE              PIC X(2).
+               10  ST-TEAM                PIC X(3).
+               10  ST-WINS                PIC 9(3).
+               10  ST-LOSSES              PIC 9(3).
+               10  ST-GAMES-BACK          PIC 9(2)V9.
+               10  ST-WIN-PCT             PIC 9V999.
+               10  ST-RANK                PIC 99.
+       01  WS-RANK-IDX                    PIC 99    VALUE ZERO.
+       01  WS-RANK-COMPARE-IDX            PIC 99    VALUE ZERO.
+       01  WS-RANK-COUNT                  PIC 99    VALUE ZERO.
+       01  WS-TEAM-FOUND-SW               PIC X(3)  VALUE 'NO '.
+       01  WS-FOUND-IDX                   PIC 99    VALUE ZERO.
 
 
        01  HEADING-LINE-1.
@@ -86,93 +283,378 @@
            05                          PIC X(4)  VALUE 'NAME'.
            05                          PIC X(18) VALUE SPACES.
            05                          PIC X(4)  VALUE 'HITS'.
-           05                          PIC X(9) VALUE SPACES.
+           05                          PIC X(3) VALUE SPACES.
            05                          PIC X(7)  VALUE 'AT-BATS'.
-           05                          PIC X(6)  VALUE SPACES.
+           05                          PIC X(3)  VALUE SPACES.
            05                          PIC X(7)  VALUE 'AVERAGE'.
- 
- 
+           05                          PIC X(2)  VALUE SPACES.
+           05                          PIC X(3)  VALUE 'SLG'.
+           05                          PIC X(2)  VALUE SPACES.
+           05                          PIC X(3)  VALUE 'OBP'.
+
+
        01  DETAIL-LINE.
            05  DL-LEAGUE               PIC XX.
            05                          PIC X(7)  VALUE SPACES.
            05  DL-TEAM                 PIC X(11).
            05  DL-NAME                 PIC X(20).
-                                      
+
            05  DL-HITS                 PIC ZZ,ZZ9.
-           05                          PIC X(10)  VALUE SPACES.
+           05                          PIC X(3)  VALUE SPACES.
            05  DL-AT-BATS              PIC ZZ,ZZ9.
-           05                          PIC X(6) VALUE SPACES.
+           05                          PIC X(3) VALUE SPACES.
            05  DL-AVERAGE              PIC Z(3).9(3).
-       
+           05                          PIC X(2) VALUE SPACES.
+           05  DL-SLUGGING             PIC 9.999.
+           05                          PIC X(2) VALUE SPACES.
+           05  DL-ON-BASE-PCT          PIC 9.999.
+
        01  TOTAL-LINE.
            05                          PIC X(19) VALUE SPACES.
-           05                          PIC X(15) VALUE '* FINAL TOTAL *'.
+           05                      PIC X(15) VALUE '* FINAL TOTAL *'.
            05                          PIC X(5) VALUE SPACES.
            05  TL-HITS                 PIC ZZZ,ZZ9.
-           05                          PIC X(10)  VALUE SPACES.
+           05                          PIC X(3)  VALUE SPACES.
            05  TL-AT-BATS              PIC ZZZ,ZZ9.
-           05                          PIC X(5) VALUE SPACES.
+           05                          PIC X(2) VALUE SPACES.
            05  TL-AVERAGE              PIC Z(3).9(3).
+           05                          PIC X(1) VALUE SPACES.
+           05                          PIC X(7) VALUE 'UNQUAL:'.
+           05  TL-UNQUAL-COUNT         PIC ZZ,ZZ9.
        01  TEAM-TOTAL.
            05  TT-LEAGUE-NAME          PIC X(2).
            05                          PIC X(7) VALUE SPACES.
            05  TT-TEAM-NAME            PIC X(3).
            05                          PIC X(7) VALUE SPACES.
-           05                          PIC X(15) VALUE '* Team Totals *'.
+           05                      PIC X(15) VALUE '* Team Totals *'.
            05                          PIC X(7) VALUE SPACES.
            05  TT-HITS-NAME            PIC Z,999.
-           05                          PIC X(11) VALUE SPACES.
+           05                          PIC X(3) VALUE SPACES.
            05  TT-AT-BATS-NAME         PIC Z,999.
-           05                          PIC X(9) VALUE SPACES.
-           05  TT-AVERAGE-NAME         PIC .999.
+           05                          PIC X(3) VALUE SPACES.
+           05  TT-AVERAGE-NAME         PIC 9.999.
+           05                          PIC X(2) VALUE SPACES.
+           05  TT-SLUGGING-NAME        PIC 9.999.
+           05                          PIC X(2) VALUE SPACES.
+           05  TT-ON-BASE-PCT-NAME     PIC 9.999.
        01  LEAGUE-TOTAL.
            05  LT-LEAGUE-NAME          PIC X(2).
-           05                          PIC X(17).
-           05                          PIC X(17) VALUE '* League Totals *'.
+           05                          PIC X(17) VALUE SPACES.
+           05                  PIC X(17) VALUE '* League Totals *'.
            05                          PIC X(4) VALUE SPACES.
            05  LT-HITS-NAME            PIC Z9,999.
-           05                          PIC X(11) VALUE SPACES.
+           05                          PIC X(3) VALUE SPACES.
            05  LT-AT-BATS-NAME         PIC Z9,999.
-           05                          PIC X(8) VALUE SPACES.
-           05  LT-AVERAGE-NAME         PIC .999.    
+           05                          PIC X(3) VALUE SPACES.
+           05  LT-AVERAGE-NAME         PIC 9.999.
+           05                          PIC X(2) VALUE SPACES.
+           05  LT-SLUGGING-NAME        PIC 9.999.
+           05                          PIC X(2) VALUE SPACES.
+           05  LT-ON-BASE-PCT-NAME     PIC 9.999.
        01 HIGH-LOW-LINE.
            05                          PIC X(19) VALUE SPACES.
            05  HILO-HEADING            PIC X(16).
            05                          PIC X(33) VALUE SPACES.
            05  HILO-AVERAGE            PIC Z(3).9(3).
 
-           
-     
+       01  STANDING-LINE.
+           05                          PIC X(26) VALUE SPACES.
+           05                          PIC X(7)  VALUE 'RECORD:'.
+           05  SL-WINS                 PIC ZZ9.
+           05                          PIC X(1)  VALUE '-'.
+           05  SL-LOSSES               PIC ZZ9.
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(9)  VALUE 'STANDING:'.
+           05  SL-RANK                 PIC Z9.
+           05                          PIC X(3)  VALUE SPACES.
+           05                          PIC X(3)  VALUE 'GB '.
+           05  SL-GAMES-BACK           PIC Z9.9.
+
+       01  BALANCE-HEADING-LINE.
+           05                          PIC X(19) VALUE SPACES.
+           05                          PIC X(29)
+               VALUE 'CONTROL TOTAL RECONCILIATION'.
+
+       01  BALANCE-DETAIL-LINE.
+           05                          PIC X(19) VALUE SPACES.
+           05  BAL-LABEL               PIC X(14).
+           05                          PIC X(9)  VALUE 'EXPECTED:'.
+           05  BAL-EXPECTED            PIC Z(6)9.
+           05                          PIC X(3)  VALUE SPACES.
+           05                          PIC X(7)  VALUE 'ACTUAL:'.
+           05  BAL-ACTUAL              PIC Z(6)9.
+
+       01  BALANCE-RESULT-LINE.
+           05                          PIC X(19) VALUE SPACES.
+           05  BAL-RESULT-TEXT         PIC X(50).
+
+       01  BALANCE-EXCEPTION-LINE.
+           05                          PIC X(19) VALUE SPACES.
+           05                          PIC X(33)
+               VALUE '(ACTUAL INCLUDES EXCEPTION RECS:'.
+           05  BAL-EXCP-COUNT          PIC ZZ9.
+           05                          PIC X(1)  VALUE ')'.
+
+       01  WS-EXCP-COUNT                PIC 9(5)  VALUE ZERO.
+       01  WS-EXCP-HITS                 PIC 9(5)  VALUE ZERO.
+       01  WS-EXCP-AT-BATS              PIC 9(5)  VALUE ZERO.
+       01  EXCP-HEADING-LINE.
+           05                          PIC X(6)  VALUE 'LEAGUE'.
+           05                          PIC X(3)  VALUE SPACES.
+           05                          PIC X(5)  VALUE 'TEAM'.
+           05                          PIC X(6)  VALUE SPACES.
+           05                          PIC X(4)  VALUE 'NAME'.
+           05                          PIC X(18) VALUE SPACES.
+           05                          PIC X(4)  VALUE 'HITS'.
+           05                          PIC X(5)  VALUE SPACES.
+           05                          PIC X(7)  VALUE 'AT-BATS'.
+           05                          PIC X(5)  VALUE SPACES.
+           05                          PIC X(6)  VALUE 'REASON'.
+       01  EXCP-DETAIL-LINE.
+           05  EXL-LEAGUE               PIC XX.
+           05                          PIC X(7)  VALUE SPACES.
+           05  EXL-TEAM                 PIC X(11).
+           05  EXL-NAME                 PIC X(20).
+           05  EXL-HITS                 PIC ZZ9.
+           05                          PIC X(6)  VALUE SPACES.
+           05  EXL-AT-BATS              PIC ZZ9.
+           05                          PIC X(5)  VALUE SPACES.
+           05  EXL-REASON               PIC X(21).
+
+       01  CSV-DETAIL-LINE.
+           05  CSV-LEAGUE               PIC X(2).
+           05                          PIC X     VALUE ','.
+           05  CSV-TEAM                 PIC X(3).
+           05                          PIC X     VALUE ','.
+           05  CSV-NAME                 PIC X(18).
+           05                          PIC X     VALUE ','.
+           05  CSV-HITS                 PIC ZZ9.
+           05                          PIC X     VALUE ','.
+           05  CSV-AT-BATS              PIC ZZ9.
+           05                          PIC X     VALUE ','.
+           05  CSV-AVERAGE              PIC 9.999.
+           05                          PIC X(41)  VALUE SPACES.
+
+
        PROCEDURE DIVISION.
        100-MAIN.
+           PERFORM 150-READ-QUALIFIER-PARM
+           PERFORM 120-LOAD-STANDINGS
+           PERFORM 160-CHECK-RESTART
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-LEAGUE, SRT-TEAM, SRT-NAME
+               USING BASEBALL-4-FILE-RAW
+               GIVING BASEBALL-4-FILE-IN
            OPEN INPUT BASEBALL-4-FILE-IN
-           OPEN OUTPUT BASEBALL-4-FILE-OUT
-           
+
+           IF WS-RESTART-SW = 'YES'
+               OPEN EXTEND BASEBALL-4-FILE-OUT
+               OPEN EXTEND BASEBALL-4-EXCP-FILE
+               OPEN EXTEND BASEBALL-4-CSV-FILE
+               OPEN EXTEND BASEBALL-4-QUAL-FILE
+               PERFORM 170-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT BASEBALL-4-FILE-OUT
+               OPEN OUTPUT BASEBALL-4-EXCP-FILE
+               OPEN OUTPUT BASEBALL-4-CSV-FILE
+               OPEN OUTPUT BASEBALL-4-QUAL-FILE
+           END-IF
+
            ACCEPT CURRENT-DATE FROM DATE
            MOVE MONTH-X TO HL-1-MONTH
            MOVE DAY-X TO HL-1-DAY
            MOVE YEAR-X TO HL-1-YEAR
-           PERFORM 300-WRITE-HEADINGS
-     
+
+           IF WS-RESTART-SW = 'NO '
+               PERFORM 300-WRITE-HEADINGS
+               MOVE EXCP-HEADING-LINE TO BASEBALL-4-EXCP-RECORD
+               WRITE BASEBALL-4-EXCP-RECORD
+           END-IF
+
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
                READ BASEBALL-4-FILE-IN
                    AT END
                        MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-                           perform 700-PRINT-TEAMS-TOTAL                                           
+                           perform 700-PRINT-TEAMS-TOTAL
                            perform 600-PRINT-LEAGUES-TOTAL
-                           
-                           
+
+
                    NOT AT END
                        PERFORM 200-PROCESS-ONE-RECORD
+                       PERFORM 180-CHECKPOINT-IF-DUE
                END-READ
            END-PERFORM
            perform 500-PRINT-TOTAL
+           PERFORM 550-CHECK-CONTROL-TOTALS
            CLOSE BASEBALL-4-FILE-IN
            CLOSE BASEBALL-4-FILE-OUT
+           CLOSE BASEBALL-4-EXCP-FILE
+           CLOSE BASEBALL-4-CSV-FILE
+           CLOSE BASEBALL-4-QUAL-FILE
+           PERFORM 190-CLEAR-CHECKPOINT
            STOP RUN.
-     
+
+       150-READ-QUALIFIER-PARM.
+           OPEN INPUT BASEBALL-4-PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               READ BASEBALL-4-PARM-FILE
+               IF WS-PARM-STATUS = '00'
+                   MOVE PARM-QUALIFYING-AT-BATS TO WS-QUALIFYING-AT-BATS
+               END-IF
+               CLOSE BASEBALL-4-PARM-FILE
+           END-IF.
+
+       120-LOAD-STANDINGS.
+           OPEN INPUT BASEBALL-4-STANDINGS-FILE
+           IF WS-STAND-STATUS = '00'
+               PERFORM UNTIL WS-STAND-EOF = 'YES'
+                   READ BASEBALL-4-STANDINGS-FILE
+                       AT END
+                           MOVE 'YES' TO WS-STAND-EOF
+                       NOT AT END
+                           PERFORM 125-ADD-STANDINGS-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE BASEBALL-4-STANDINGS-FILE
+               PERFORM 130-RANK-STANDINGS
+           END-IF.
+
+       125-ADD-STANDINGS-ENTRY.
+           IF WS-STAND-COUNT < 40
+               ADD 1 TO WS-STAND-COUNT
+               SET STAND-IDX TO WS-STAND-COUNT
+               MOVE STAND-LEAGUE-IN TO ST-LEAGUE (STAND-IDX)
+               MOVE STAND-TEAM-IN TO ST-TEAM (STAND-IDX)
+               MOVE STAND-WINS-IN TO ST-WINS (STAND-IDX)
+               MOVE STAND-LOSSES-IN TO ST-LOSSES (STAND-IDX)
+               MOVE STAND-GAMES-BACK-IN TO ST-GAMES-BACK (STAND-IDX)
+               IF STAND-WINS-IN + STAND-LOSSES-IN > ZERO
+                   COMPUTE ST-WIN-PCT (STAND-IDX) ROUNDED =
+                       STAND-WINS-IN / (STAND-WINS-IN + STAND-LOSSES-IN)
+               ELSE
+                   MOVE ZERO TO ST-WIN-PCT (STAND-IDX)
+               END-IF
+           END-IF.
+
+       130-RANK-STANDINGS.
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+               UNTIL WS-RANK-IDX > WS-STAND-COUNT
+               SET STAND-IDX TO WS-RANK-IDX
+               MOVE 1 TO WS-RANK-COUNT
+               PERFORM VARYING WS-RANK-COMPARE-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-COMPARE-IDX > WS-STAND-COUNT
+                   IF ST-LEAGUE (WS-RANK-COMPARE-IDX) =
+                           ST-LEAGUE (WS-RANK-IDX)
+                       AND ST-WIN-PCT (WS-RANK-COMPARE-IDX) >
+                           ST-WIN-PCT (WS-RANK-IDX)
+                       ADD 1 TO WS-RANK-COUNT
+                   END-IF
+               END-PERFORM
+               MOVE WS-RANK-COUNT TO ST-RANK (STAND-IDX)
+           END-PERFORM.
+
+       135-LOOKUP-TEAM-STANDING.
+           MOVE 'NO ' TO WS-TEAM-FOUND-SW
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+               UNTIL WS-RANK-IDX > WS-STAND-COUNT
+               IF ST-LEAGUE (WS-RANK-IDX) = WS-HOLD-LEAGUE
+                   AND ST-TEAM (WS-RANK-IDX) = WS-HOLD-TEAM
+                   MOVE 'YES' TO WS-TEAM-FOUND-SW
+                   MOVE WS-RANK-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       160-CHECK-RESTART.
+           MOVE 'NO ' TO WS-RESTART-SW
+           OPEN INPUT BASEBALL-4-CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ BASEBALL-4-CKPT-FILE
+               IF WS-CKPT-STATUS = '00'
+                  AND CKPT-RECORDS-PROCESSED > ZERO
+                   MOVE 'YES' TO WS-RESTART-SW
+                   MOVE CKPT-RECORDS-PROCESSED TO WS-SKIP-COUNT
+                   MOVE CKPT-RECORDS-PROCESSED TO
+                       WS-RECORDS-PROCESSED
+                   MOVE CKPT-FIRST-TIME TO FIRST-TIME-THROUGH-FLAG
+                   MOVE CKPT-HOLD-LEAGUE TO WS-HOLD-LEAGUE
+                   MOVE CKPT-HOLD-TEAM TO WS-HOLD-TEAM
+                   MOVE CKPT-TEAM-HITS TO WS-TEAM-HITS
+                   MOVE CKPT-TEAM-AT-BATS TO WS-TEAM-AT-BATS
+                   MOVE CKPT-TEAM-TOTAL-BASES TO WS-TEAM-TOTAL-BASES
+                   MOVE CKPT-TEAM-WALKS TO WS-TEAM-WALKS
+                   MOVE CKPT-LEAGUE-HITS TO WS-LEAGUE-HITS
+                   MOVE CKPT-LEAGUE-AT-BATS TO WS-LEAGUE-AT-BATS
+                   MOVE CKPT-LEAGUE-TOTAL-BASES TO
+                       WS-LEAGUE-TOTAL-BASES
+                   MOVE CKPT-LEAGUE-WALKS TO WS-LEAGUE-WALKS
+                   MOVE CKPT-TOTAL-HITS TO TOTAL-HITS
+                   MOVE CKPT-TOTAL-AT-BATS TO TOTAL-AT-BATS
+                   MOVE CKPT-HIGH-AVERAGE TO WS-HIGH-AVERAGE
+                   MOVE CKPT-LOW-AVERAGE TO WS-LOW-AVERAGE
+                   MOVE CKPT-UNQUALIFIED-COUNT TO
+                       WS-UNQUALIFIED-COUNT
+                   MOVE CKPT-EXCP-COUNT TO WS-EXCP-COUNT
+                   MOVE CKPT-EXCP-HITS TO WS-EXCP-HITS
+                   MOVE CKPT-EXCP-AT-BATS TO WS-EXCP-AT-BATS
+                   MOVE CKPT-PAGE-NUMBER TO PAGE-NUMBER
+                   MOVE CKPT-LINES-PRINTED TO LINES-PRINTED
+               END-IF
+               CLOSE BASEBALL-4-CKPT-FILE
+           END-IF.
+
+       170-SKIP-PROCESSED-RECORDS.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+               READ BASEBALL-4-FILE-IN
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                       MOVE WS-SKIP-COUNT TO WS-SKIP-IDX
+               END-READ
+           END-PERFORM.
+
+       180-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 185-WRITE-CHECKPOINT
+           END-IF.
+
+       185-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+           MOVE FIRST-TIME-THROUGH-FLAG TO CKPT-FIRST-TIME
+           MOVE WS-HOLD-LEAGUE TO CKPT-HOLD-LEAGUE
+           MOVE WS-HOLD-TEAM TO CKPT-HOLD-TEAM
+           MOVE WS-TEAM-HITS TO CKPT-TEAM-HITS
+           MOVE WS-TEAM-AT-BATS TO CKPT-TEAM-AT-BATS
+           MOVE WS-TEAM-TOTAL-BASES TO CKPT-TEAM-TOTAL-BASES
+           MOVE WS-TEAM-WALKS TO CKPT-TEAM-WALKS
+           MOVE WS-LEAGUE-HITS TO CKPT-LEAGUE-HITS
+           MOVE WS-LEAGUE-AT-BATS TO CKPT-LEAGUE-AT-BATS
+           MOVE WS-LEAGUE-TOTAL-BASES TO CKPT-LEAGUE-TOTAL-BASES
+           MOVE WS-LEAGUE-WALKS TO CKPT-LEAGUE-WALKS
+           MOVE TOTAL-HITS TO CKPT-TOTAL-HITS
+           MOVE TOTAL-AT-BATS TO CKPT-TOTAL-AT-BATS
+           MOVE WS-HIGH-AVERAGE TO CKPT-HIGH-AVERAGE
+           MOVE WS-LOW-AVERAGE TO CKPT-LOW-AVERAGE
+           MOVE WS-UNQUALIFIED-COUNT TO CKPT-UNQUALIFIED-COUNT
+           MOVE WS-EXCP-COUNT TO CKPT-EXCP-COUNT
+           MOVE WS-EXCP-HITS TO CKPT-EXCP-HITS
+           MOVE WS-EXCP-AT-BATS TO CKPT-EXCP-AT-BATS
+           MOVE PAGE-NUMBER TO CKPT-PAGE-NUMBER
+           MOVE LINES-PRINTED TO CKPT-LINES-PRINTED
+           OPEN OUTPUT BASEBALL-4-CKPT-FILE
+           WRITE CKPT-RECORD
+           CLOSE BASEBALL-4-CKPT-FILE.
+
+       190-CLEAR-CHECKPOINT.
+           OPEN OUTPUT BASEBALL-4-CKPT-FILE
+           CLOSE BASEBALL-4-CKPT-FILE.
+
        200-PROCESS-ONE-RECORD.
-           evaluate TRUE 
+           evaluate TRUE
                WHEN FIRST-TIME-THROUGH-FLAG = 'YES'
                    MOVE LEAGUE-IN TO WS-HOLD-LEAGUE
                    MOVE TEAM-IN TO WS-HOLD-TEAM
@@ -187,34 +669,97 @@
                WHEN TEAM-IN NOT = WS-HOLD-TEAM
                    perform 700-PRINT-TEAMS-TOTAL
            END-EVALUATE
-           
+
            IF LINES-PRINTED >= 57
               PERFORM 300-WRITE-HEADINGS
            END-IF
-           
-           compute WS-AVERAGE ROUNDED= HITS-IN / AT-BATS-IN 
-           IF WS-AVERAGE < WS-LOW-AVERAGE 
+
+           MOVE 'NO ' TO WS-BAD-RECORD-SW
+           EVALUATE TRUE
+               WHEN AT-BATS-IN = ZERO
+                   MOVE 'YES' TO WS-BAD-RECORD-SW
+                   MOVE 'ZERO AT-BATS'        TO EXL-REASON
+               WHEN HITS-IN > AT-BATS-IN
+                   MOVE 'YES' TO WS-BAD-RECORD-SW
+                   MOVE 'HITS EXCEED AT-BATS' TO EXL-REASON
+               WHEN DOUBLES-IN + TRIPLES-IN + HOME-RUNS-IN > HITS-IN
+                   MOVE 'YES' TO WS-BAD-RECORD-SW
+                   MOVE 'XBH EXCEEDS HITS'     TO EXL-REASON
+           END-EVALUATE
+
+           IF WS-BAD-RECORD-SW = 'YES'
+               PERFORM 250-WRITE-EXCEPTION-RECORD
+           ELSE
+               PERFORM 260-ACCUMULATE-AND-PRINT
+           END-IF.
+
+       250-WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCP-COUNT
+           ADD HITS-IN TO WS-EXCP-HITS
+           ADD AT-BATS-IN TO WS-EXCP-AT-BATS
+           MOVE LEAGUE-IN TO EXL-LEAGUE
+           MOVE TEAM-IN TO EXL-TEAM
+           MOVE NAME-IN TO EXL-NAME
+           MOVE HITS-IN TO EXL-HITS
+           MOVE AT-BATS-IN TO EXL-AT-BATS
+           MOVE EXCP-DETAIL-LINE TO BASEBALL-4-EXCP-RECORD
+           WRITE BASEBALL-4-EXCP-RECORD.
+
+       260-ACCUMULATE-AND-PRINT.
+           compute WS-AVERAGE ROUNDED= HITS-IN / AT-BATS-IN
+           IF WS-AVERAGE < WS-LOW-AVERAGE
                MOVE WS-AVERAGE TO WS-LOW-AVERAGE
            END-IF
            IF WS-AVERAGE > WS-HIGH-AVERAGE
                MOVE WS-AVERAGE TO WS-HIGH-AVERAGE
            END-IF
            ADD HITS-IN TO TOTAL-HITS, WS-LEAGUE-HITS,WS-TEAM-HITS
-           ADD AT-BATS-IN TO TOTAL-AT-BATS,  WS-LEAGUE-AT-BATS, WS-TEAM-AT-BATS
-           
-           
-           MOVE NAME-IN TO DL-NAME    
-           MOVE LEAGUE-IN TO DL-LEAGUE    
-           MOVE TEAM-IN TO DL-TEAM
-           MOVE HITS-IN TO DL-HITS
-           MOVE AT-BATS-IN TO DL-AT-BATS
-           MOVE WS-AVERAGE TO DL-AVERAGE.
-           
-           MOVE DETAIL-LINE TO BASEBALL-4-RECORD-OUT.
-           WRITE BASEBALL-4-RECORD-OUT
-               AFTER ADVANCING 1 LINES
-           ADD 1 TO LINES-PRINTED.
-       
+           ADD AT-BATS-IN TO TOTAL-AT-BATS, WS-LEAGUE-AT-BATS,
+               WS-TEAM-AT-BATS
+
+           COMPUTE WS-TOTAL-BASES =
+               HITS-IN + DOUBLES-IN + (2 * TRIPLES-IN)
+                   + (3 * HOME-RUNS-IN)
+           COMPUTE WS-SLUGGING ROUNDED = WS-TOTAL-BASES / AT-BATS-IN
+           COMPUTE WS-ON-BASE-PCT ROUNDED =
+               (HITS-IN + WALKS-IN) / (AT-BATS-IN + WALKS-IN)
+           ADD WS-TOTAL-BASES TO WS-LEAGUE-TOTAL-BASES,
+               WS-TEAM-TOTAL-BASES
+           ADD WALKS-IN TO WS-LEAGUE-WALKS, WS-TEAM-WALKS
+
+           MOVE LEAGUE-IN TO CSV-LEAGUE
+           MOVE TEAM-IN TO CSV-TEAM
+           MOVE NAME-IN TO CSV-NAME
+           MOVE HITS-IN TO CSV-HITS
+           MOVE AT-BATS-IN TO CSV-AT-BATS
+           MOVE WS-AVERAGE TO CSV-AVERAGE
+           MOVE CSV-DETAIL-LINE TO BASEBALL-4-CSV-RECORD
+           WRITE BASEBALL-4-CSV-RECORD
+
+           IF AT-BATS-IN < WS-QUALIFYING-AT-BATS
+               ADD 1 TO WS-UNQUALIFIED-COUNT
+           ELSE
+               MOVE NAME-IN TO DL-NAME
+               MOVE LEAGUE-IN TO DL-LEAGUE
+               MOVE TEAM-IN TO DL-TEAM
+               MOVE HITS-IN TO DL-HITS
+               MOVE AT-BATS-IN TO DL-AT-BATS
+               MOVE WS-AVERAGE TO DL-AVERAGE
+               MOVE WS-SLUGGING TO DL-SLUGGING
+               MOVE WS-ON-BASE-PCT TO DL-ON-BASE-PCT
+
+               MOVE DETAIL-LINE TO BASEBALL-4-RECORD-OUT
+               WRITE BASEBALL-4-RECORD-OUT
+                   AFTER ADVANCING 1 LINES
+               ADD 1 TO LINES-PRINTED
+
+               MOVE LEAGUE-IN TO QUAL-LEAGUE
+               MOVE TEAM-IN TO QUAL-TEAM
+               MOVE NAME-IN TO QUAL-NAME
+               MOVE WS-AVERAGE TO QUAL-AVERAGE
+               WRITE QUAL-RECORD-OUT
+           END-IF.
+
        300-WRITE-HEADINGS.
            ADD 1 TO PAGE-NUMBER
            MOVE PAGE-NUMBER TO HL-1-PAGE-NUMBER
@@ -232,6 +777,7 @@
            MOVE TOTAL-HITS TO TL-HITS
            compute TOTAL-AVERAGE ROUNDED = TOTAL-HITS /TOTAL-AT-BATS
            MOVE TOTAL-AVERAGE TO TL-AVERAGE
+           MOVE WS-UNQUALIFIED-COUNT TO TL-UNQUAL-COUNT
            MOVE TOTAL-LINE TO BASEBALL-4-RECORD-OUT
            WRITE BASEBALL-4-RECORD-OUT
                AFTER advancing 1.
@@ -244,45 +790,134 @@
            MOVE WS-HIGH-AVERAGE TO HILO-AVERAGE
            MOVE HIGH-LOW-LINE TO BASEBALL-4-RECORD-OUT
            WRITE BASEBALL-4-RECORD-OUT
-               AFTER advancing 2 LINE.   
-               
+               AFTER advancing 2 LINE.
+
+       550-CHECK-CONTROL-TOTALS.
+           OPEN INPUT BASEBALL-4-CTL-FILE
+           IF WS-CTL-STATUS = '00'
+               READ BASEBALL-4-CTL-FILE
+               IF WS-CTL-STATUS = '00'
+                   MOVE 'YES' TO WS-BALANCE-SW
+                   COMPUTE WS-RECONCILED-HITS =
+                       TOTAL-HITS + WS-EXCP-HITS
+                   COMPUTE WS-RECONCILED-AT-BATS =
+                       TOTAL-AT-BATS + WS-EXCP-AT-BATS
+                   IF WS-RECORDS-PROCESSED NOT = CTL-RECORD-COUNT
+                       MOVE 'NO ' TO WS-BALANCE-SW
+                   END-IF
+                   IF WS-RECONCILED-HITS NOT = CTL-TOTAL-HITS
+                       MOVE 'NO ' TO WS-BALANCE-SW
+                   END-IF
+                   IF WS-RECONCILED-AT-BATS NOT = CTL-TOTAL-AT-BATS
+                       MOVE 'NO ' TO WS-BALANCE-SW
+                   END-IF
+                   PERFORM 555-PRINT-BALANCE-REPORT
+               END-IF
+               CLOSE BASEBALL-4-CTL-FILE
+           END-IF.
+
+       555-PRINT-BALANCE-REPORT.
+           MOVE BALANCE-HEADING-LINE TO BASEBALL-4-RECORD-OUT
+           WRITE BASEBALL-4-RECORD-OUT
+               AFTER ADVANCING 2 LINE
+           MOVE 'RECORD COUNT ' TO BAL-LABEL
+           MOVE CTL-RECORD-COUNT TO BAL-EXPECTED
+           MOVE WS-RECORDS-PROCESSED TO BAL-ACTUAL
+           MOVE BALANCE-DETAIL-LINE TO BASEBALL-4-RECORD-OUT
+           WRITE BASEBALL-4-RECORD-OUT
+               AFTER ADVANCING 1 LINE
+           MOVE 'TOTAL HITS   ' TO BAL-LABEL
+           MOVE CTL-TOTAL-HITS TO BAL-EXPECTED
+           MOVE WS-RECONCILED-HITS TO BAL-ACTUAL
+           MOVE BALANCE-DETAIL-LINE TO BASEBALL-4-RECORD-OUT
+           WRITE BASEBALL-4-RECORD-OUT
+               AFTER ADVANCING 1 LINE
+           MOVE 'TOTAL AT-BATS ' TO BAL-LABEL
+           MOVE CTL-TOTAL-AT-BATS TO BAL-EXPECTED
+           MOVE WS-RECONCILED-AT-BATS TO BAL-ACTUAL
+           MOVE BALANCE-DETAIL-LINE TO BASEBALL-4-RECORD-OUT
+           WRITE BASEBALL-4-RECORD-OUT
+               AFTER ADVANCING 1 LINE
+           IF WS-EXCP-COUNT NOT = ZERO
+               MOVE WS-EXCP-COUNT TO BAL-EXCP-COUNT
+               MOVE BALANCE-EXCEPTION-LINE TO BASEBALL-4-RECORD-OUT
+               WRITE BASEBALL-4-RECORD-OUT
+                   AFTER ADVANCING 1 LINE
+           END-IF
+           IF WS-BALANCE-SW = 'YES'
+               MOVE '*** IN BALANCE WITH CONTROL TOTALS ***'
+                   TO BAL-RESULT-TEXT
+           ELSE
+               MOVE '*** OUT OF BALANCE - CHECK UPSTREAM EXTRACT ***'
+                   TO BAL-RESULT-TEXT
+           END-IF
+           MOVE BALANCE-RESULT-LINE TO BASEBALL-4-RECORD-OUT
+           WRITE BASEBALL-4-RECORD-OUT
+               AFTER ADVANCING 2 LINE.
+
        600-PRINT-LEAGUES-TOTAL.
            MOVE WS-HOLD-LEAGUE TO LT-LEAGUE-NAME
-           MOVE 'YES' TO  FIRST-TIME-THROUGH-FLAG
            MOVE WS-LEAGUE-HITS TO LT-HITS-NAME
            MOVE WS-LEAGUE-AT-BATS TO LT-AT-BATS-NAME
-           COMPUTE LT-AVERAGE-NAME ROUNDED = WS-LEAGUE-HITS / WS-LEAGUE-AT-BATS
-           MOVE SPACE TO WS-HOLD-TEAM
-           MOVE SPACE TO WS-HOLD-LEAGUE
+           COMPUTE LT-AVERAGE-NAME ROUNDED =
+               WS-LEAGUE-HITS / WS-LEAGUE-AT-BATS
+           COMPUTE LT-SLUGGING-NAME ROUNDED =
+               WS-LEAGUE-TOTAL-BASES / WS-LEAGUE-AT-BATS
+           COMPUTE LT-ON-BASE-PCT-NAME ROUNDED =
+               (WS-LEAGUE-HITS + WS-LEAGUE-WALKS) /
+               (WS-LEAGUE-AT-BATS + WS-LEAGUE-WALKS)
+           MOVE TEAM-IN TO WS-HOLD-TEAM
+           MOVE LEAGUE-IN TO WS-HOLD-LEAGUE
            MOVE LEAGUE-TOTAL TO BASEBALL-4-RECORD-OUT
            WRITE BASEBALL-4-RECORD-OUT
                AFTER ADVANCING 2 LINE.
-           MOVE spaces TO BASEBALL-4-RECORD-OUT               
+           MOVE spaces TO BASEBALL-4-RECORD-OUT
            WRITE BASEBALL-4-RECORD-OUT
                AFTER ADVANCING 1 line.
            ADD 3 TO LINES-PRINTED.
            MOVE 0 TO WS-LEAGUE-HITS.
            MOVE 0 TO WS-LEAGUE-AT-BATS.
+           MOVE 0 TO WS-LEAGUE-TOTAL-BASES.
+           MOVE 0 TO WS-LEAGUE-WALKS.
        
 
            
        700-PRINT-TEAMS-TOTAL.
            MOVE WS-HOLD-LEAGUE TO TT-LEAGUE-NAME
            MOVE WS-HOLD-TEAM TO TT-TEAM-NAME
-           MOVE 'YES' TO  FIRST-TIME-THROUGH-FLAG
            MOVE WS-TEAM-HITS TO TT-HITS-NAME
            MOVE WS-TEAM-AT-BATS TO TT-AT-BATS-NAME
-           COMPUTE TT-AVERAGE-NAME ROUNDED = WS-TEAM-HITS / WS-TEAM-AT-BATS
-           MOVE SPACE TO WS-HOLD-TEAM
+           COMPUTE TT-AVERAGE-NAME ROUNDED =
+               WS-TEAM-HITS / WS-TEAM-AT-BATS
+           COMPUTE TT-SLUGGING-NAME ROUNDED =
+               WS-TEAM-TOTAL-BASES / WS-TEAM-AT-BATS
+           COMPUTE TT-ON-BASE-PCT-NAME ROUNDED =
+               (WS-TEAM-HITS + WS-TEAM-WALKS) /
+               (WS-TEAM-AT-BATS + WS-TEAM-WALKS)
+           PERFORM 135-LOOKUP-TEAM-STANDING
+           MOVE TEAM-IN TO WS-HOLD-TEAM
            MOVE TEAM-TOTAL TO BASEBALL-4-RECORD-OUT
            WRITE BASEBALL-4-RECORD-OUT
                AFTER ADVANCING 2 LINE.
+           ADD 2 TO LINES-PRINTED.
+           IF WS-TEAM-FOUND-SW = 'YES'
+               MOVE ST-WINS (WS-FOUND-IDX) TO SL-WINS
+               MOVE ST-LOSSES (WS-FOUND-IDX) TO SL-LOSSES
+               MOVE ST-RANK (WS-FOUND-IDX) TO SL-RANK
+               MOVE ST-GAMES-BACK (WS-FOUND-IDX) TO SL-GAMES-BACK
+               MOVE STANDING-LINE TO BASEBALL-4-RECORD-OUT
+               WRITE BASEBALL-4-RECORD-OUT
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO LINES-PRINTED
+           END-IF.
            MOVE spaces TO BASEBALL-4-RECORD-OUT
            WRITE BASEBALL-4-RECORD-OUT
                AFTER ADVANCING 1 line.
-           ADD 3 TO LINES-PRINTED.
+           ADD 1 TO LINES-PRINTED.
            MOVE 0 TO WS-TEAM-HITS.
            MOVE 0 TO WS-TEAM-AT-BATS.
+           MOVE 0 TO WS-TEAM-TOTAL-BASES.
+           MOVE 0 TO WS-TEAM-WALKS.
            
                
                
\ No newline at end of file
